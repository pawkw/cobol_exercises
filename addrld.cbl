@@ -0,0 +1,93 @@
+      ******************************************************************
+      * ADDRESS-FILE load program
+      * Reads a sequential file of address records (home/mailing/work,
+      * one or more per person) and writes them into the ADDRESS-FILE
+      * indexed file, keyed by person ID plus address type.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ADDRLD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADDRESS-INPUT ASSIGN TO "ADDRESSIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+
+           SELECT ADDRESS-FILE ASSIGN TO "ADDRESSM.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AF-ADDRESS-KEY
+               FILE STATUS IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ADDRESS-INPUT.
+           COPY ADDRESSREC REPLACING ==:PFX:== BY ==AI-==.
+
+       FD  ADDRESS-FILE.
+           COPY ADDRESSREC REPLACING ==:PFX:== BY ==AF-==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-INPUT-STATUS      PICTURE xx VALUE "00".
+       01  WS-MASTER-STATUS     PICTURE xx VALUE "00".
+       01  WS-EOF-SWITCH        PICTURE x VALUE "N".
+           88  WS-END-OF-INPUT      VALUE "Y".
+       01  WS-RECORDS-READ      PICTURE 9(7) VALUE ZEROES.
+       01  WS-RECORDS-LOADED    PICTURE 9(7) VALUE ZEROES.
+       01  WS-RECORDS-REJECTED  PICTURE 9(7) VALUE ZEROES.
+
+       PROCEDURE DIVISION.
+       000-MAIN-PROCEDURE.
+           PERFORM 100-INITIALIZE.
+           PERFORM 200-LOAD-RECORDS UNTIL WS-END-OF-INPUT.
+           PERFORM 900-TERMINATE.
+           STOP RUN.
+
+       100-INITIALIZE.
+           OPEN INPUT ADDRESS-INPUT.
+           IF WS-INPUT-STATUS NOT = "00"
+               DISPLAY "ADDRLD: UNABLE TO OPEN ADDRESS-INPUT, STATUS "
+                   WS-INPUT-STATUS
+               STOP RUN
+           END-IF.
+           OPEN I-O ADDRESS-FILE.
+           IF WS-MASTER-STATUS = "35"
+               CLOSE ADDRESS-FILE
+               OPEN OUTPUT ADDRESS-FILE
+               CLOSE ADDRESS-FILE
+               OPEN I-O ADDRESS-FILE
+           END-IF.
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "ADDRLD: UNABLE TO OPEN ADDRESS-FILE, STATUS "
+                   WS-MASTER-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM 110-READ-INPUT.
+
+       110-READ-INPUT.
+           READ ADDRESS-INPUT
+               AT END
+                   SET WS-END-OF-INPUT TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+       200-LOAD-RECORDS.
+           MOVE AI-ADDRESS-RECORD TO AF-ADDRESS-RECORD.
+           WRITE AF-ADDRESS-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-RECORDS-REJECTED
+                   DISPLAY "ADDRLD: DUPLICATE KEY, SKIPPING "
+                       AI-KEY-PERSON-ID " " AI-KEY-ADDRESS-TYPE
+               NOT INVALID KEY
+                   ADD 1 TO WS-RECORDS-LOADED
+           END-WRITE.
+           PERFORM 110-READ-INPUT.
+
+       900-TERMINATE.
+           CLOSE ADDRESS-INPUT.
+           CLOSE ADDRESS-FILE.
+           DISPLAY "ADDRLD: RECORDS READ    " WS-RECORDS-READ.
+           DISPLAY "ADDRLD: RECORDS LOADED  " WS-RECORDS-LOADED.
+           DISPLAY "ADDRLD: RECORDS REJECTED" WS-RECORDS-REJECTED.
