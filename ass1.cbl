@@ -2,22 +2,70 @@
       * Author: Peter Weston
       * Date: 2021-08-09
       ******************************************************************
-       IDENTIFICATION DIVISION. 
+      * Menu front end for the intake workflow. CALLs MOVEPRG for
+      * contact entry and WORKSTR for the person record, returning
+      * here after each so one session covers the whole intake.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. Ass1.
 
-       DATA DIVISION. 
+       DATA DIVISION.
        WORKING-STORAGE SECTION.
        01  NAME PICTURE x(20).
+       01  WS-MENU-CHOICE PICTURE 9 VALUE ZERO.
+       01  WS-DONE-SWITCH PICTURE x VALUE "N".
+           88  WS-DONE            VALUE "Y".
+       01  WS-CONTACT-ADDRESS.
+           05  WS-ADDRESS1 PICTURE x(20).
+           05  WS-ADDRESS2 PICTURE x(20).
+           05  WS-CITY     PICTURE x(20).
+           05  WS-PHONE    PICTURE 9(10).
 
        PROCEDURE DIVISION.
        000-MAIN-PROCEDURE.
-           PERFORM 100-ACCEPT-NAME.
-           PERFORM 200-DISPLAY-GREETING.
+           PERFORM UNTIL WS-DONE
+               PERFORM 100-DISPLAY-MENU
+               PERFORM 200-PROCESS-CHOICE
+           END-PERFORM.
            STOP RUN.
 
-       100-ACCEPT-NAME.
+       100-DISPLAY-MENU.
+           DISPLAY " ".
+           DISPLAY "==== INTAKE MENU ====".
+           DISPLAY "1. Greeting".
+           DISPLAY "2. Contact Entry".
+           DISPLAY "3. Person Record".
+           DISPLAY "4. Add Person".
+           DISPLAY "5. Person Maintenance".
+           DISPLAY "6. Exit".
+           DISPLAY "Enter choice: " WITH NO ADVANCING.
+           ACCEPT WS-MENU-CHOICE.
+
+       200-PROCESS-CHOICE.
+           EVALUATE WS-MENU-CHOICE
+               WHEN 1
+                   PERFORM 210-GREETING
+               WHEN 2
+                   CALL "MOVEPRG" USING WS-CONTACT-ADDRESS
+               WHEN 3
+                   CALL "WORKSTR"
+               WHEN 4
+                   CALL "WORKSTR-ADD"
+               WHEN 5
+                   CALL "PERSON-MAINT"
+               WHEN 6
+                   SET WS-DONE TO TRUE
+               WHEN OTHER
+                   DISPLAY "Invalid choice, please try again."
+           END-EVALUATE.
+
+       210-GREETING.
+           PERFORM 220-ACCEPT-NAME.
+           PERFORM 230-DISPLAY-GREETING.
+
+       220-ACCEPT-NAME.
            DISPLAY "Enter your name:".
            ACCEPT NAME.
 
-       200-DISPLAY-GREETING.
+       230-DISPLAY-GREETING.
            DISPLAY "Hello " NAME.
