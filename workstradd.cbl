@@ -0,0 +1,108 @@
+      ******************************************************************
+      * Interactive single-person intake, companion to the WORKSTR
+      * batch roster. Adds one PERSON record to PERSON-INPUT, calling
+      * MOVEPRG to capture phone/address via the THEADDRESS group
+      * instead of duplicating that capture logic here.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WORKSTR-ADD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSON-INPUT ASSIGN TO "PERSONIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSON-INPUT.
+           COPY PERSONREC REPLACING ==:PFX:== BY ==PI-==.
+
+       WORKING-STORAGE SECTION.
+           COPY PERSONREC REPLACING ==:PFX:== BY ==  ==.
+       01  WS-INPUT-STATUS    PICTURE xx VALUE "00".
+       01  WS-MORE-COURSES-SWITCH PICTURE x VALUE "Y".
+           88  WS-MORE-COURSES        VALUE "Y".
+       01  WS-SUBSCRIPT       PICTURE 99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       000-MAIN-PROCEDURE.
+           PERFORM 100-ACCEPT-PERSON-ID.
+           PERFORM 200-ACCEPT-NAME.
+           PERFORM 300-ACCEPT-AGE.
+           PERFORM 350-ACCEPT-CLASS-SECTION.
+           CALL "MOVEPRG" USING THEADDRESS.
+           PERFORM 500-ACCEPT-COURSES.
+           PERFORM 400-APPEND-TO-INPUT-FILE.
+           GOBACK.
+
+       100-ACCEPT-PERSON-ID.
+           DISPLAY "ID: " WITH NO ADVANCING.
+           ACCEPT PERSON-ID.
+
+       200-ACCEPT-NAME.
+           DISPLAY "First name: " WITH NO ADVANCING.
+           ACCEPT FIRST-NAME.
+           DISPLAY "Last name: " WITH NO ADVANCING.
+           ACCEPT LAST-NAME.
+
+       300-ACCEPT-AGE.
+           PERFORM UNTIL AGE >= 5 AND AGE <= 100
+               DISPLAY "Age: " WITH NO ADVANCING
+               ACCEPT AGE
+               IF AGE < 5 OR AGE > 100
+                   DISPLAY "Error: age must be between 5 and 100."
+               END-IF
+           END-PERFORM.
+
+       350-ACCEPT-CLASS-SECTION.
+           DISPLAY "Class section: " WITH NO ADVANCING.
+           ACCEPT CLASS-SECTION.
+
+       500-ACCEPT-COURSES.
+           MOVE ZEROES TO COURSE-COUNT.
+           SET WS-MORE-COURSES-SWITCH TO "Y".
+           PERFORM UNTIL NOT WS-MORE-COURSES OR COURSE-COUNT = 6
+               ADD 1 TO COURSE-COUNT
+               DISPLAY "Course code: " WITH NO ADVANCING
+               ACCEPT COURSE-CODE (COURSE-COUNT)
+               DISPLAY "Course name: " WITH NO ADVANCING
+               ACCEPT COURSE-NAME (COURSE-COUNT)
+               DISPLAY "Score: " WITH NO ADVANCING
+               ACCEPT COURSE-SCORE (COURSE-COUNT)
+               DISPLAY "Another course? (Y/N): " WITH NO ADVANCING
+               ACCEPT WS-MORE-COURSES-SWITCH
+           END-PERFORM.
+
+       400-APPEND-TO-INPUT-FILE.
+           OPEN EXTEND PERSON-INPUT.
+           IF WS-INPUT-STATUS = "05" OR "35"
+               OPEN OUTPUT PERSON-INPUT
+           END-IF.
+           PERFORM 410-COPY-PERSON-TO-INPUT.
+           WRITE PI-PERSON.
+           CLOSE PERSON-INPUT.
+
+      ******************************************************************
+      * COURSE-COUNT must be set before the COURSES table is moved —
+      * a whole-record MOVE sizes the OCCURS DEPENDING ON table by the
+      * receiver's count at the time of the move, not the sender's.
+      ******************************************************************
+       410-COPY-PERSON-TO-INPUT.
+           MOVE PERSON-ID     TO PI-PERSON-ID.
+           MOVE FIRST-NAME    TO PI-FIRST-NAME.
+           MOVE LAST-NAME     TO PI-LAST-NAME.
+           MOVE AGE           TO PI-AGE.
+           MOVE CLASS-SECTION TO PI-CLASS-SECTION.
+           MOVE THEADDRESS    TO PI-THEADDRESS.
+           MOVE COURSE-COUNT  TO PI-COURSE-COUNT.
+           PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-SUBSCRIPT > COURSE-COUNT
+               MOVE COURSE-CODE (WS-SUBSCRIPT) TO
+                   PI-COURSE-CODE (WS-SUBSCRIPT)
+               MOVE COURSE-NAME (WS-SUBSCRIPT) TO
+                   PI-COURSE-NAME (WS-SUBSCRIPT)
+               MOVE COURSE-SCORE (WS-SUBSCRIPT) TO
+                   PI-COURSE-SCORE (WS-SUBSCRIPT)
+           END-PERFORM.
