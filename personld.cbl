@@ -0,0 +1,179 @@
+      ******************************************************************
+      * PERSON-MASTER load program
+      * Reads a sequential file of new hires/students and writes each
+      * one to the PERSON-MASTER indexed file, keyed by PERSON-ID.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERSONLD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSON-INPUT ASSIGN TO "PERSONIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+
+           SELECT PERSON-MASTER ASSIGN TO "PERSONMS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-PERSON-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "PERSONLD.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSON-INPUT.
+           COPY PERSONREC REPLACING ==:PFX:== BY ==PI-==.
+
+       FD  PERSON-MASTER.
+           COPY PERSONREC REPLACING ==:PFX:== BY ==PM-==.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD    PICTURE 9(7).
+
+       WORKING-STORAGE SECTION.
+       01  WS-INPUT-STATUS      PICTURE xx VALUE "00".
+       01  WS-MASTER-STATUS     PICTURE xx VALUE "00".
+       01  WS-CHECKPOINT-STATUS PICTURE xx VALUE "00".
+       01  WS-EOF-SWITCH        PICTURE x VALUE "N".
+           88  WS-END-OF-INPUT      VALUE "Y".
+       01  WS-RECORDS-READ      PICTURE 9(7) VALUE ZEROES.
+       01  WS-RECORDS-LOADED    PICTURE 9(7) VALUE ZEROES.
+       01  WS-RECORDS-REJECTED  PICTURE 9(7) VALUE ZEROES.
+       01  WS-RESTART-POINT     PICTURE 9(7) VALUE ZEROES.
+       01  WS-CHECKPOINT-INTERVAL PICTURE 9(5) VALUE 100.
+       01  WS-SKIP-COUNT        PICTURE 9(7) VALUE ZEROES.
+       01  WS-SUBSCRIPT         PICTURE 99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       000-MAIN-PROCEDURE.
+           PERFORM 100-INITIALIZE.
+           PERFORM 200-LOAD-RECORDS UNTIL WS-END-OF-INPUT.
+           PERFORM 900-TERMINATE.
+           STOP RUN.
+
+       100-INITIALIZE.
+           PERFORM 101-READ-RESTART-POINT.
+           OPEN INPUT PERSON-INPUT.
+           IF WS-INPUT-STATUS NOT = "00"
+               DISPLAY "PERSONLD: UNABLE TO OPEN PERSON-INPUT, STATUS "
+                   WS-INPUT-STATUS
+               STOP RUN
+           END-IF.
+           OPEN I-O PERSON-MASTER.
+           IF WS-MASTER-STATUS = "35"
+               CLOSE PERSON-MASTER
+               OPEN OUTPUT PERSON-MASTER
+               CLOSE PERSON-MASTER
+               OPEN I-O PERSON-MASTER
+           END-IF.
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "PERSONLD: UNABLE TO OPEN PERSON-MASTER, STATUS "
+                   WS-MASTER-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM 102-SKIP-TO-RESTART-POINT.
+           PERFORM 110-READ-INPUT.
+
+       101-READ-RESTART-POINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CHECKPOINT-RECORD TO WS-RESTART-POINT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF WS-RESTART-POINT > 0
+               DISPLAY "PERSONLD: RESUMING AFTER RECORD "
+                   WS-RESTART-POINT
+           END-IF.
+
+       102-SKIP-TO-RESTART-POINT.
+           PERFORM VARYING WS-SKIP-COUNT FROM 1 BY 1
+                   UNTIL WS-SKIP-COUNT > WS-RESTART-POINT
+               READ PERSON-INPUT
+                   AT END
+                       SET WS-END-OF-INPUT TO TRUE
+               END-READ
+               IF WS-END-OF-INPUT
+                   EXIT PERFORM
+               END-IF
+               ADD 1 TO WS-RECORDS-READ
+           END-PERFORM.
+
+       110-READ-INPUT.
+           READ PERSON-INPUT
+               AT END
+                   SET WS-END-OF-INPUT TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
+
+       200-LOAD-RECORDS.
+           PERFORM 205-COPY-PERSON-TO-MASTER.
+           WRITE PM-PERSON
+               INVALID KEY
+                   ADD 1 TO WS-RECORDS-REJECTED
+                   DISPLAY "PERSONLD: DUPLICATE KEY, SKIPPING ID "
+                       PI-PERSON-ID
+               NOT INVALID KEY
+                   ADD 1 TO WS-RECORDS-LOADED
+           END-WRITE.
+           IF FUNCTION MOD (WS-RECORDS-READ WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 210-WRITE-CHECKPOINT
+           END-IF.
+           PERFORM 110-READ-INPUT.
+
+      ******************************************************************
+      * COURSE-COUNT must be set before the COURSES table is moved —
+      * a whole-record MOVE sizes the OCCURS DEPENDING ON table by the
+      * receiver's count at the time of the move, not the sender's.
+      ******************************************************************
+       205-COPY-PERSON-TO-MASTER.
+           MOVE PI-PERSON-ID     TO PM-PERSON-ID.
+           MOVE PI-FIRST-NAME    TO PM-FIRST-NAME.
+           MOVE PI-LAST-NAME     TO PM-LAST-NAME.
+           MOVE PI-AGE           TO PM-AGE.
+           MOVE PI-CLASS-SECTION TO PM-CLASS-SECTION.
+           MOVE PI-THEADDRESS    TO PM-THEADDRESS.
+           MOVE PI-COURSE-COUNT  TO PM-COURSE-COUNT.
+           PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-SUBSCRIPT > PI-COURSE-COUNT
+               MOVE PI-COURSE-CODE (WS-SUBSCRIPT) TO
+                   PM-COURSE-CODE (WS-SUBSCRIPT)
+               MOVE PI-COURSE-NAME (WS-SUBSCRIPT) TO
+                   PM-COURSE-NAME (WS-SUBSCRIPT)
+               MOVE PI-COURSE-SCORE (WS-SUBSCRIPT) TO
+                   PM-COURSE-SCORE (WS-SUBSCRIPT)
+           END-PERFORM.
+
+       210-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-RECORDS-READ TO CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+      ******************************************************************
+      * A checkpoint is only useful as an abend-recovery marker — once
+      * the file has been read to completion, leaving the final count
+      * behind would make the next run (even against a brand-new,
+      * unrelated PERSONIN.DAT) silently skip that many leading
+      * records. Clear it to 0 on every clean finish instead.
+      ******************************************************************
+       220-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE ZEROES TO CHECKPOINT-RECORD.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       900-TERMINATE.
+           CLOSE PERSON-INPUT.
+           CLOSE PERSON-MASTER.
+           PERFORM 220-CLEAR-CHECKPOINT.
+           DISPLAY "PERSONLD: RECORDS READ    " WS-RECORDS-READ.
+           DISPLAY "PERSONLD: RECORDS LOADED  " WS-RECORDS-LOADED.
+           DISPLAY "PERSONLD: RECORDS REJECTED" WS-RECORDS-REJECTED.
