@@ -0,0 +1,141 @@
+      ******************************************************************
+      * Control-break class-average summary: SORTs the PERSON-MASTER
+      * extract by CLASS-SECTION and prints the subtotal average
+      * course score per section, with a grand-total average line at
+      * the end. Each person's average is taken across their own
+      * COURSES table, since course loads vary per person.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLSAVG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSON-MASTER ASSIGN TO "PERSONMS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PM-PERSON-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "CLSAVGSORT.TMP".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSON-MASTER.
+           COPY PERSONREC REPLACING ==:PFX:== BY ==PM-==.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05  SR-CLASS-SECTION  PICTURE x(4).
+           05  SR-AVERAGE        PICTURE 999V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS      PICTURE xx VALUE "00".
+       01  WS-EOF-SWITCH         PICTURE x VALUE "N".
+           88  WS-END-OF-MASTER      VALUE "Y".
+       01  WS-SORT-EOF-SWITCH    PICTURE x VALUE "N".
+           88  WS-END-OF-SORT        VALUE "Y".
+       01  WS-FIRST-RECORD-SWITCH PICTURE x VALUE "Y".
+           88  WS-FIRST-RECORD       VALUE "Y".
+       01  WS-PREV-SECTION       PICTURE x(4) VALUE SPACES.
+       01  WS-SECTION-COUNT      PICTURE 9(5) VALUE ZEROES.
+       01  WS-SECTION-TOTAL      PICTURE 9(7)V99 VALUE ZEROES.
+       01  WS-GRAND-COUNT        PICTURE 9(5) VALUE ZEROES.
+       01  WS-GRAND-TOTAL        PICTURE 9(7)V99 VALUE ZEROES.
+       01  WS-AVERAGE            PICTURE 999V99 VALUE ZEROES.
+       01  WS-AVERAGE-ED         PICTURE ZZ9.99.
+       01  WS-COURSE-TOTAL       PICTURE 9(5) VALUE ZEROES.
+       01  WS-SUBSCRIPT          PICTURE 99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       000-MAIN-PROCEDURE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SR-CLASS-SECTION
+               INPUT PROCEDURE 300-BUILD-SORT-FILE
+               OUTPUT PROCEDURE 400-PRODUCE-REPORT.
+           GOBACK.
+
+       300-BUILD-SORT-FILE.
+           OPEN INPUT PERSON-MASTER.
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "CLSAVG: UNABLE TO OPEN PERSON-MASTER, STATUS "
+                   WS-MASTER-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM 310-READ-MASTER.
+           PERFORM UNTIL WS-END-OF-MASTER
+               PERFORM 320-COMPUTE-AVERAGE
+               MOVE PM-CLASS-SECTION TO SR-CLASS-SECTION
+               MOVE WS-AVERAGE       TO SR-AVERAGE
+               RELEASE SORT-RECORD
+               PERFORM 310-READ-MASTER
+           END-PERFORM.
+           CLOSE PERSON-MASTER.
+
+       310-READ-MASTER.
+           READ PERSON-MASTER NEXT RECORD
+               AT END
+                   SET WS-END-OF-MASTER TO TRUE
+           END-READ.
+
+       320-COMPUTE-AVERAGE.
+           MOVE ZEROES TO WS-COURSE-TOTAL.
+           MOVE ZEROES TO WS-AVERAGE.
+           IF PM-COURSE-COUNT > 0
+               PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+                       UNTIL WS-SUBSCRIPT > PM-COURSE-COUNT
+                   ADD PM-COURSE-SCORE (WS-SUBSCRIPT) TO WS-COURSE-TOTAL
+               END-PERFORM
+               COMPUTE WS-AVERAGE ROUNDED =
+                   WS-COURSE-TOTAL / PM-COURSE-COUNT
+           END-IF.
+
+       400-PRODUCE-REPORT.
+           DISPLAY "       CLASS-SECTION AVERAGE SUMMARY".
+           DISPLAY "SECTION  COUNT  AVG-SCORE".
+           PERFORM 410-RETURN-SORT-RECORD.
+           PERFORM UNTIL WS-END-OF-SORT
+               IF NOT WS-FIRST-RECORD AND
+                       SR-CLASS-SECTION NOT = WS-PREV-SECTION
+                   PERFORM 420-PRINT-SECTION-SUBTOTAL
+                   PERFORM 430-RESET-SECTION-ACCUMULATORS
+               END-IF
+               SET WS-FIRST-RECORD-SWITCH TO "N"
+               MOVE SR-CLASS-SECTION TO WS-PREV-SECTION
+               ADD 1 TO WS-SECTION-COUNT
+               ADD SR-AVERAGE TO WS-SECTION-TOTAL
+               PERFORM 410-RETURN-SORT-RECORD
+           END-PERFORM.
+           IF WS-SECTION-COUNT > 0
+               PERFORM 420-PRINT-SECTION-SUBTOTAL
+           END-IF.
+           PERFORM 440-PRINT-GRAND-TOTAL.
+
+       410-RETURN-SORT-RECORD.
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET WS-END-OF-SORT TO TRUE
+           END-RETURN.
+
+       420-PRINT-SECTION-SUBTOTAL.
+           COMPUTE WS-AVERAGE ROUNDED =
+               WS-SECTION-TOTAL / WS-SECTION-COUNT.
+           MOVE WS-AVERAGE TO WS-AVERAGE-ED.
+           DISPLAY WS-PREV-SECTION "     " WS-SECTION-COUNT "      "
+               WS-AVERAGE-ED.
+           ADD WS-SECTION-COUNT TO WS-GRAND-COUNT.
+           ADD WS-SECTION-TOTAL TO WS-GRAND-TOTAL.
+
+       430-RESET-SECTION-ACCUMULATORS.
+           MOVE ZEROES TO WS-SECTION-COUNT
+                          WS-SECTION-TOTAL.
+
+       440-PRINT-GRAND-TOTAL.
+           DISPLAY " ".
+           IF WS-GRAND-COUNT > 0
+               COMPUTE WS-AVERAGE ROUNDED =
+                   WS-GRAND-TOTAL / WS-GRAND-COUNT
+               MOVE WS-AVERAGE TO WS-AVERAGE-ED
+               DISPLAY "GRAND TOTAL (" WS-GRAND-COUNT " STUDENTS) AVG "
+                   WS-AVERAGE-ED
+           END-IF.
