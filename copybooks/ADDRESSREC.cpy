@@ -0,0 +1,15 @@
+      ******************************************************************
+      * ADDRESSREC - shared address record layout for ADDRESS-FILE.
+      * Keyed by PERSON-ID + ADDRESS-TYPE (HOME/MAIL/WORK) so a person
+      * can have zero or more addresses instead of exactly one fixed
+      * set of fields baked into PERSON.
+      * COPY ADDRESSREC REPLACING ==:PFX:== BY ==whatever-==
+      ******************************************************************
+       01  :PFX:ADDRESS-RECORD.
+           05  :PFX:ADDRESS-KEY.
+               10  :PFX:KEY-PERSON-ID     PICTURE 9(6).
+               10  :PFX:KEY-ADDRESS-TYPE  PICTURE x(4).
+           05  :PFX:ADDRESS1 PICTURE x(20) VALUE SPACES.
+           05  :PFX:ADDRESS2 PICTURE x(20) VALUE SPACES.
+           05  :PFX:CITY     PICTURE x(20) VALUE SPACES.
+           05  :PFX:PHONE    PICTURE 9(10) VALUE ZEROES.
