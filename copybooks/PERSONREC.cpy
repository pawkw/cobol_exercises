@@ -0,0 +1,31 @@
+      ******************************************************************
+      * PERSONREC - shared PERSON record layout.
+      * COPY PERSONREC REPLACING ==:PFX:== BY ==whatever-==
+      * Use an empty replacement (==:PFX:== BY ==  ==) for plain
+      * WORKING-STORAGE use, or a prefix such as PM- / PI- when the
+      * same layout backs an FD record alongside other record types.
+      *
+      * COURSES is a variable-length table (replaces the old fixed
+      * MATH/PHYSICS/ALGORITHMS group) so a person can carry any
+      * number of courses up to COURSE-MAX. COURSE-COUNT drives the
+      * OCCURS DEPENDING ON and must be set before the table is
+      * referenced or moved.
+      ******************************************************************
+       01  :PFX:PERSON.
+           05  :PFX:PERSON-ID PICTURE 9(6) VALUE ZEROES.
+           05  :PFX:NAME.
+               10  :PFX:FIRST-NAME PICTURE x(10).
+               10  :PFX:LAST-NAME  PICTURE x(10).
+           05  :PFX:AGE PICTURE 999.
+           05  :PFX:CLASS-SECTION PICTURE x(4) VALUE SPACES.
+           05  :PFX:THEADDRESS.
+               10  :PFX:ADDRESS1 PICTURE x(20) VALUE SPACES.
+               10  :PFX:ADDRESS2 PICTURE x(20) VALUE SPACES.
+               10  :PFX:CITY     PICTURE x(20) VALUE SPACES.
+               10  :PFX:PHONE    PICTURE 9(10) VALUE ZEROES.
+           05  :PFX:COURSE-COUNT PICTURE 99 VALUE ZEROES.
+           05  :PFX:COURSES OCCURS 0 TO 6 TIMES
+                   DEPENDING ON :PFX:COURSE-COUNT.
+               10  :PFX:COURSE-CODE  PICTURE x(4) VALUE SPACES.
+               10  :PFX:COURSE-NAME  PICTURE x(15) VALUE SPACES.
+               10  :PFX:COURSE-SCORE PICTURE 999 VALUE ZEROES.
