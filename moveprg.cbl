@@ -2,26 +2,156 @@
       * Author: Peter Weston
       * Date: 2021-08-09
       ******************************************************************
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. MOVEPRG.
 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTACT-CHANGE-LOG ASSIGN TO "CONTACTLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTACT-CHANGE-LOG.
+       01  CONTACT-CHANGE-LOG-RECORD.
+           05  LOG-TIMESTAMP      PICTURE x(21).
+           05  LOG-OLD-PHONE      PICTURE 9(10).
+           05  LOG-NEW-PHONE      PICTURE 9(10).
+           05  LOG-OLD-ADDR       PICTURE x(20).
+           05  LOG-NEW-ADDR       PICTURE x(20).
+           05  LOG-OLD-ADDR2      PICTURE x(20).
+           05  LOG-NEW-ADDR2      PICTURE x(20).
+           05  LOG-OLD-CITY       PICTURE x(20).
+           05  LOG-NEW-CITY       PICTURE x(20).
+
+       WORKING-STORAGE SECTION.
        01  PHONE PICTURE 9(10) VALUE ZEROES.
+       01  PHONE-DIGITS REDEFINES PHONE PICTURE 9 OCCURS 10.
+       01  AREA-CODE REDEFINES PHONE PICTURE 9(3).
+           88  AREA-CODE-LEADS-WITH-ZERO VALUE 000 THRU 099.
        01  ADDR PICTURE x(20) VALUE SPACES.
+       01  ADDR2 PICTURE x(20) VALUE SPACES.
+       01  CITY PICTURE x(20) VALUE SPACES.
+       01  WS-OLD-PHONE PICTURE 9(10) VALUE ZEROES.
+       01  WS-OLD-ADDR PICTURE x(20) VALUE SPACES.
+       01  WS-OLD-ADDR2 PICTURE x(20) VALUE SPACES.
+       01  WS-OLD-CITY PICTURE x(20) VALUE SPACES.
+       01  WS-LOG-STATUS PICTURE xx VALUE "00".
+       01  WS-PHONE-OK-SWITCH PICTURE x VALUE "N".
+           88  WS-PHONE-OK        VALUE "Y".
+       01  WS-REPDIGIT-SWITCH PICTURE x VALUE "N".
+           88  WS-ALL-SAME-DIGIT  VALUE "Y".
+       01  WS-SUBSCRIPT PICTURE 99 VALUE ZERO.
+       01  WS-CURRENT-DATE-TIME PICTURE x(21).
+
+       LINKAGE SECTION.
+      ******************************************************************
+      * Mirrors the THEADDRESS group inside the PERSONREC copybook, so
+      * callers such as WORKSTR can pass their THEADDRESS group here
+      * for phone/address capture instead of keeping their own copy.
+      ******************************************************************
+       01  LS-THEADDRESS.
+           05  LS-ADDRESS1 PICTURE x(20).
+           05  LS-ADDRESS2 PICTURE x(20).
+           05  LS-CITY     PICTURE x(20).
+           05  LS-PHONE    PICTURE 9(10).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING LS-THEADDRESS.
        000-MAIN-PROCEDURE.
+           MOVE LS-ADDRESS1 TO ADDR.
+           MOVE LS-ADDRESS2 TO ADDR2.
+           MOVE LS-CITY TO CITY.
+           MOVE LS-PHONE TO PHONE.
            PERFORM 100-ACCEPT-VALUES.
            PERFORM 200-DISPLAY-VALUES.
-           STOP RUN.
+           MOVE ADDR TO LS-ADDRESS1.
+           MOVE ADDR2 TO LS-ADDRESS2.
+           MOVE CITY TO LS-CITY.
+           MOVE PHONE TO LS-PHONE.
+           GOBACK.
 
        100-ACCEPT-VALUES.
-           DISPLAY "Phone: " WITH NO ADVANCING 
-           ACCEPT PHONE.
-           DISPLAY "Street: " WITH NO ADVANCING 
-           ACCEPT ADDR.
+           MOVE PHONE TO WS-OLD-PHONE.
+           MOVE ADDR TO WS-OLD-ADDR.
+           MOVE ADDR2 TO WS-OLD-ADDR2.
+           MOVE CITY TO WS-OLD-CITY.
+           PERFORM 110-ACCEPT-ADDRESS.
+           PERFORM 120-ACCEPT-PHONE.
+           PERFORM 150-WRITE-CHANGE-LOG.
+
+       110-ACCEPT-ADDRESS.
+           MOVE SPACES TO ADDR.
+           PERFORM UNTIL ADDR NOT = SPACES
+               DISPLAY "Street: " WITH NO ADVANCING
+               ACCEPT ADDR
+               IF ADDR = SPACES
+                   DISPLAY "Error: address cannot be blank."
+               END-IF
+           END-PERFORM.
+           DISPLAY "Address line 2: " WITH NO ADVANCING.
+           ACCEPT ADDR2.
+           MOVE SPACES TO CITY.
+           PERFORM UNTIL CITY NOT = SPACES
+               DISPLAY "City: " WITH NO ADVANCING
+               ACCEPT CITY
+               IF CITY = SPACES
+                   DISPLAY "Error: city cannot be blank."
+               END-IF
+           END-PERFORM.
+
+       120-ACCEPT-PHONE.
+           SET WS-PHONE-OK-SWITCH TO "N".
+           PERFORM UNTIL WS-PHONE-OK
+               DISPLAY "Phone: " WITH NO ADVANCING
+               ACCEPT PHONE
+               PERFORM 130-VALIDATE-PHONE
+               IF NOT WS-PHONE-OK
+                   DISPLAY "Error: enter a plausible 10-digit phone "
+                       "number (valid area code, not all one digit)."
+               END-IF
+           END-PERFORM.
+
+       130-VALIDATE-PHONE.
+           SET WS-PHONE-OK TO TRUE.
+           IF AREA-CODE-LEADS-WITH-ZERO
+               SET WS-PHONE-OK-SWITCH TO "N"
+           END-IF.
+           PERFORM 140-CHECK-REPEATED-DIGITS.
+           IF WS-ALL-SAME-DIGIT
+               SET WS-PHONE-OK-SWITCH TO "N"
+           END-IF.
+
+       140-CHECK-REPEATED-DIGITS.
+           SET WS-ALL-SAME-DIGIT TO TRUE.
+           PERFORM VARYING WS-SUBSCRIPT FROM 2 BY 1
+                   UNTIL WS-SUBSCRIPT > 10
+               IF PHONE-DIGITS (WS-SUBSCRIPT) NOT = PHONE-DIGITS (1)
+                   SET WS-REPDIGIT-SWITCH TO "N"
+               END-IF
+           END-PERFORM.
+
+       150-WRITE-CHANGE-LOG.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           OPEN EXTEND CONTACT-CHANGE-LOG.
+           IF WS-LOG-STATUS = "05" OR "35"
+               OPEN OUTPUT CONTACT-CHANGE-LOG
+           END-IF.
+           MOVE WS-CURRENT-DATE-TIME TO LOG-TIMESTAMP.
+           MOVE WS-OLD-PHONE TO LOG-OLD-PHONE.
+           MOVE PHONE TO LOG-NEW-PHONE.
+           MOVE WS-OLD-ADDR TO LOG-OLD-ADDR.
+           MOVE ADDR TO LOG-NEW-ADDR.
+           MOVE WS-OLD-ADDR2 TO LOG-OLD-ADDR2.
+           MOVE ADDR2 TO LOG-NEW-ADDR2.
+           MOVE WS-OLD-CITY TO LOG-OLD-CITY.
+           MOVE CITY TO LOG-NEW-CITY.
+           WRITE CONTACT-CHANGE-LOG-RECORD.
+           CLOSE CONTACT-CHANGE-LOG.
 
        200-DISPLAY-VALUES.
            DISPLAY PHONE.
            DISPLAY ADDR.
+           DISPLAY ADDR2.
+           DISPLAY CITY.
