@@ -0,0 +1,116 @@
+      ******************************************************************
+      * Class report: reads PERSON-MASTER, averages MATH/PHYSICS/
+      * ALGORITHMS per person, assigns a letter grade, and prints a
+      * roster with a class-average line at the end.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLASSRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSON-MASTER ASSIGN TO "PERSONMS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PM-PERSON-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSON-MASTER.
+           COPY PERSONREC REPLACING ==:PFX:== BY ==PM-==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS     PICTURE xx VALUE "00".
+       01  WS-EOF-SWITCH        PICTURE x VALUE "N".
+           88  WS-END-OF-MASTER     VALUE "Y".
+       01  WS-STUDENT-AVERAGE   PICTURE 999V99 VALUE ZEROES.
+       01  WS-STUDENT-AVERAGE-ED PICTURE ZZ9.99.
+       01  WS-LETTER-GRADE      PICTURE x VALUE SPACE.
+       01  WS-STUDENT-COUNT     PICTURE 9(5) VALUE ZEROES.
+       01  WS-CLASS-TOTAL       PICTURE 9(9)V99 VALUE ZEROES.
+       01  WS-CLASS-AVERAGE     PICTURE 999V99 VALUE ZEROES.
+       01  WS-CLASS-AVERAGE-ED  PICTURE ZZ9.99.
+       01  WS-COURSE-TOTAL      PICTURE 9(5) VALUE ZEROES.
+       01  WS-SUBSCRIPT         PICTURE 99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       000-MAIN-PROCEDURE.
+           PERFORM 100-INITIALIZE.
+           PERFORM 200-PRINT-ROSTER UNTIL WS-END-OF-MASTER.
+           PERFORM 900-TERMINATE.
+           GOBACK.
+
+       100-INITIALIZE.
+           OPEN INPUT PERSON-MASTER.
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "CLASSRPT: UNABLE TO OPEN PERSON-MASTER, STATUS "
+                   WS-MASTER-STATUS
+               STOP RUN
+           END-IF.
+           DISPLAY "                      CLASS REPORT".
+           DISPLAY "NAME                 COURSES          AVG  GRD".
+           DISPLAY "-------------------- --------------- ----- ---".
+           PERFORM 910-READ-MASTER.
+
+       910-READ-MASTER.
+           READ PERSON-MASTER NEXT RECORD
+               AT END
+                   SET WS-END-OF-MASTER TO TRUE
+           END-READ.
+
+       200-PRINT-ROSTER.
+           PERFORM 210-COMPUTE-AVERAGE.
+           PERFORM 220-ASSIGN-LETTER-GRADE.
+           MOVE WS-STUDENT-AVERAGE TO WS-STUDENT-AVERAGE-ED.
+           DISPLAY PM-FIRST-NAME " " PM-LAST-NAME " ("
+               PM-COURSE-COUNT " COURSES) " WS-STUDENT-AVERAGE-ED " "
+               WS-LETTER-GRADE.
+           PERFORM 215-PRINT-COURSE-DETAIL
+               VARYING WS-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-SUBSCRIPT > PM-COURSE-COUNT.
+           ADD WS-STUDENT-AVERAGE TO WS-CLASS-TOTAL.
+           ADD 1 TO WS-STUDENT-COUNT.
+           PERFORM 910-READ-MASTER.
+
+       210-COMPUTE-AVERAGE.
+           MOVE ZEROES TO WS-COURSE-TOTAL.
+           MOVE ZEROES TO WS-STUDENT-AVERAGE.
+           IF PM-COURSE-COUNT > 0
+               PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+                       UNTIL WS-SUBSCRIPT > PM-COURSE-COUNT
+                   ADD PM-COURSE-SCORE (WS-SUBSCRIPT) TO WS-COURSE-TOTAL
+               END-PERFORM
+               COMPUTE WS-STUDENT-AVERAGE ROUNDED =
+                   WS-COURSE-TOTAL / PM-COURSE-COUNT
+           END-IF.
+
+       215-PRINT-COURSE-DETAIL.
+           DISPLAY "    " PM-COURSE-CODE (WS-SUBSCRIPT) " "
+               PM-COURSE-NAME (WS-SUBSCRIPT) " "
+               PM-COURSE-SCORE (WS-SUBSCRIPT).
+
+       220-ASSIGN-LETTER-GRADE.
+           EVALUATE TRUE
+               WHEN WS-STUDENT-AVERAGE >= 90
+                   MOVE "A" TO WS-LETTER-GRADE
+               WHEN WS-STUDENT-AVERAGE >= 80
+                   MOVE "B" TO WS-LETTER-GRADE
+               WHEN WS-STUDENT-AVERAGE >= 70
+                   MOVE "C" TO WS-LETTER-GRADE
+               WHEN WS-STUDENT-AVERAGE >= 60
+                   MOVE "D" TO WS-LETTER-GRADE
+               WHEN OTHER
+                   MOVE "F" TO WS-LETTER-GRADE
+           END-EVALUATE.
+
+       900-TERMINATE.
+           CLOSE PERSON-MASTER.
+           IF WS-STUDENT-COUNT > 0
+               COMPUTE WS-CLASS-AVERAGE ROUNDED =
+                   WS-CLASS-TOTAL / WS-STUDENT-COUNT
+           END-IF.
+           MOVE WS-CLASS-AVERAGE TO WS-CLASS-AVERAGE-ED.
+           DISPLAY "-------------------- --------------- ----- ---".
+           DISPLAY "CLASS AVERAGE: " WS-CLASS-AVERAGE-ED
+               " (" WS-STUDENT-COUNT " STUDENTS)".
