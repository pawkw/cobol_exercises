@@ -2,38 +2,105 @@
       * Working storage exercise
       * Date: 2021-08-09
       ******************************************************************
-       IDENTIFICATION DIVISION. 
+      * Batch roster run: reads every PERSON record off the sequential
+      * PERSON-INPUT file and displays a roster line per person, one
+      * execution covering the whole file instead of one per person.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. WORKSTR.
-       ENVIRONMENT DIVISION. 
-       DATA DIVISION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSON-INPUT ASSIGN TO "PERSONIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSON-INPUT.
+           COPY PERSONREC REPLACING ==:PFX:== BY ==PI-==.
+
        WORKING-STORAGE SECTION.
-       01  PERSON. 
-         05  NAME. *> Name is made of the two following:
-           10  FIRST-NAME PICTURE x(10).
-           10  LAST-NAME  PICTURE x(10).
-         05  AGE PICTURE zz9. *> Three digits, suppress zeroes in 1st 2.
-         05  THEADDRESS.
-           10  ADDRESS1 PICTURE x(20) VALUE "123 Main St.".
-           10  ADDRESS2 PICTURE x(20) VALUE SPACES.
-           10  CITY     PICTURE x(20) VALUE "Centerville".
-           10  PHONE    PICTURE 9(10) VALUE ZEROES.
-         05  GRADES.
-           10 MATH PICTURE zz9 VALUE ZEROES.
-           10 PHYSICS PICTURE zz9 VALUE ZEROES.
-           10 ALGORITHMS PICTURE zz9 VALUE ZEROES.
+           COPY PERSONREC REPLACING ==:PFX:== BY ==  ==.
+       01  WS-INPUT-STATUS    PICTURE xx VALUE "00".
+       01  WS-EOF-SWITCH      PICTURE x VALUE "N".
+           88  WS-END-OF-INPUT    VALUE "Y".
+       01  WS-AVERAGE-GRADE   PICTURE 999V99 VALUE ZEROES.
+       01  WS-AVERAGE-GRADE-ED PICTURE ZZ9.99.
+       01  WS-COURSE-TOTAL    PICTURE 9(5) VALUE ZEROES.
+       01  WS-SUBSCRIPT       PICTURE 99 VALUE ZERO.
+       01  WS-OPEN-ERROR-SWITCH PICTURE x VALUE "N".
+           88  WS-OPEN-ERROR      VALUE "Y".
+
        PROCEDURE DIVISION.
-           MOVE "Peter" TO FIRST-NAME.
-           MOVE "Weston" TO LAST-NAME.
-           MOVE 50 TO AGE.
-           MOVE 094088098 TO GRADES.
-           DISPLAY "   Name: " NAME  "Age: " AGE.
-           DISPLAY "Address: " ADDRESS1.
-           DISPLAY "         " ADDRESS2.
-           DISPLAY "   City: " CITY.
-           DISPLAY "  Phone: " PHONE.
-           DISPLAY "=======================".
-           DISPLAY "* GRADES *"
-           DISPLAY "      MATH: " MATH.
-           DISPLAY "   PHYSICS: " PHYSICS. 
-           DISPLAY "ALGORITHMS: " ALGORITHMS.
-           STOP RUN.
+       000-MAIN-PROCEDURE.
+           PERFORM 100-INITIALIZE.
+           IF NOT WS-OPEN-ERROR
+               PERFORM 200-PRINT-ROSTER-LINE UNTIL WS-END-OF-INPUT
+               PERFORM 900-TERMINATE
+           END-IF.
+           GOBACK.
+
+       100-INITIALIZE.
+           OPEN INPUT PERSON-INPUT.
+           IF WS-INPUT-STATUS NOT = "00"
+               DISPLAY "WORKSTR: UNABLE TO OPEN PERSON-INPUT, STATUS "
+                   WS-INPUT-STATUS
+               SET WS-OPEN-ERROR TO TRUE
+           ELSE
+               DISPLAY "ID     NAME                 AGE CITY"
+               DISPLAY "          PHONE      AVG"
+               PERFORM 910-READ-INPUT
+           END-IF.
+
+       910-READ-INPUT.
+           READ PERSON-INPUT
+               AT END
+                   SET WS-END-OF-INPUT TO TRUE
+           END-READ.
+
+       200-PRINT-ROSTER-LINE.
+           PERFORM 210-COPY-PERSON-FROM-INPUT.
+           PERFORM 220-COMPUTE-AVERAGE.
+           MOVE WS-AVERAGE-GRADE TO WS-AVERAGE-GRADE-ED.
+           DISPLAY PERSON-ID " " FIRST-NAME " " LAST-NAME " " AGE " "
+               CITY " " PHONE " " WS-AVERAGE-GRADE-ED.
+           PERFORM 910-READ-INPUT.
+
+      ******************************************************************
+      * COURSE-COUNT must be set before the COURSES table is moved —
+      * a whole-record MOVE sizes the OCCURS DEPENDING ON table by the
+      * receiver's count at the time of the move, not the sender's.
+      ******************************************************************
+       210-COPY-PERSON-FROM-INPUT.
+           MOVE PI-PERSON-ID     TO PERSON-ID.
+           MOVE PI-FIRST-NAME    TO FIRST-NAME.
+           MOVE PI-LAST-NAME     TO LAST-NAME.
+           MOVE PI-AGE           TO AGE.
+           MOVE PI-CLASS-SECTION TO CLASS-SECTION.
+           MOVE PI-THEADDRESS    TO THEADDRESS.
+           MOVE PI-COURSE-COUNT  TO COURSE-COUNT.
+           PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-SUBSCRIPT > COURSE-COUNT
+               MOVE PI-COURSE-CODE (WS-SUBSCRIPT) TO
+                   COURSE-CODE (WS-SUBSCRIPT)
+               MOVE PI-COURSE-NAME (WS-SUBSCRIPT) TO
+                   COURSE-NAME (WS-SUBSCRIPT)
+               MOVE PI-COURSE-SCORE (WS-SUBSCRIPT) TO
+                   COURSE-SCORE (WS-SUBSCRIPT)
+           END-PERFORM.
+
+       220-COMPUTE-AVERAGE.
+           MOVE ZEROES TO WS-COURSE-TOTAL.
+           MOVE ZEROES TO WS-AVERAGE-GRADE.
+           IF COURSE-COUNT > 0
+               PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+                       UNTIL WS-SUBSCRIPT > COURSE-COUNT
+                   ADD COURSE-SCORE (WS-SUBSCRIPT) TO WS-COURSE-TOTAL
+               END-PERFORM
+               COMPUTE WS-AVERAGE-GRADE ROUNDED =
+                   WS-COURSE-TOTAL / COURSE-COUNT
+           END-IF.
+
+       900-TERMINATE.
+           CLOSE PERSON-INPUT.
