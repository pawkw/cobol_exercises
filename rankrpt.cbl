@@ -0,0 +1,160 @@
+      ******************************************************************
+      * Honor-roll / ranking report: SORTs the PERSON-MASTER extract
+      * by computed average grade descending and prints students
+      * grouped into Honors / Satisfactory / At Risk bands, with a
+      * count and percentage of roster in each band.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RANKRPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSON-MASTER ASSIGN TO "PERSONMS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PM-PERSON-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO "RANKSORT.TMP".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSON-MASTER.
+           COPY PERSONREC REPLACING ==:PFX:== BY ==PM-==.
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05  SR-AVERAGE        PICTURE 999V99.
+           05  SR-PERSON-ID      PICTURE 9(6).
+           05  SR-FIRST-NAME     PICTURE x(10).
+           05  SR-LAST-NAME      PICTURE x(10).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MASTER-STATUS      PICTURE xx VALUE "00".
+       01  WS-EOF-SWITCH         PICTURE x VALUE "N".
+           88  WS-END-OF-MASTER      VALUE "Y".
+       01  WS-SORT-EOF-SWITCH    PICTURE x VALUE "N".
+           88  WS-END-OF-SORT        VALUE "Y".
+       01  WS-STUDENT-AVERAGE    PICTURE 999V99 VALUE ZEROES.
+       01  SR-AVERAGE-ED         PICTURE ZZ9.99.
+       01  WS-BAND               PICTURE x(12) VALUE SPACES.
+       01  WS-PREV-BAND          PICTURE x(12) VALUE SPACES.
+       01  WS-TOTAL-STUDENTS     PICTURE 9(5) VALUE ZEROES.
+       01  WS-HONORS-COUNT       PICTURE 9(5) VALUE ZEROES.
+       01  WS-SATISFACT-COUNT    PICTURE 9(5) VALUE ZEROES.
+       01  WS-AT-RISK-COUNT      PICTURE 9(5) VALUE ZEROES.
+       01  WS-BAND-PERCENT       PICTURE 999V99 VALUE ZEROES.
+       01  WS-BAND-PERCENT-ED    PICTURE ZZ9.99.
+       01  WS-COURSE-TOTAL       PICTURE 9(5) VALUE ZEROES.
+       01  WS-SUBSCRIPT          PICTURE 99 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       000-MAIN-PROCEDURE.
+           SORT SORT-WORK-FILE
+               ON DESCENDING KEY SR-AVERAGE
+               INPUT PROCEDURE 300-BUILD-SORT-FILE
+               OUTPUT PROCEDURE 400-PRODUCE-REPORT.
+           PERFORM 500-PRINT-SUMMARY.
+           GOBACK.
+
+       300-BUILD-SORT-FILE.
+           OPEN INPUT PERSON-MASTER.
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "RANKRPT: UNABLE TO OPEN PERSON-MASTER, STATUS "
+                   WS-MASTER-STATUS
+               STOP RUN
+           END-IF.
+           PERFORM 310-READ-MASTER.
+           PERFORM UNTIL WS-END-OF-MASTER
+               PERFORM 320-COMPUTE-AVERAGE
+               MOVE WS-STUDENT-AVERAGE TO SR-AVERAGE
+               MOVE PM-PERSON-ID       TO SR-PERSON-ID
+               MOVE PM-FIRST-NAME      TO SR-FIRST-NAME
+               MOVE PM-LAST-NAME       TO SR-LAST-NAME
+               ADD 1 TO WS-TOTAL-STUDENTS
+               RELEASE SORT-RECORD
+               PERFORM 310-READ-MASTER
+           END-PERFORM.
+           CLOSE PERSON-MASTER.
+
+       310-READ-MASTER.
+           READ PERSON-MASTER NEXT RECORD
+               AT END
+                   SET WS-END-OF-MASTER TO TRUE
+           END-READ.
+
+       320-COMPUTE-AVERAGE.
+           MOVE ZEROES TO WS-COURSE-TOTAL.
+           MOVE ZEROES TO WS-STUDENT-AVERAGE.
+           IF PM-COURSE-COUNT > 0
+               PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+                       UNTIL WS-SUBSCRIPT > PM-COURSE-COUNT
+                   ADD PM-COURSE-SCORE (WS-SUBSCRIPT) TO WS-COURSE-TOTAL
+               END-PERFORM
+               COMPUTE WS-STUDENT-AVERAGE ROUNDED =
+                   WS-COURSE-TOTAL / PM-COURSE-COUNT
+           END-IF.
+
+       400-PRODUCE-REPORT.
+           DISPLAY "                 HONOR ROLL / RANKING REPORT".
+           PERFORM 410-RETURN-SORT-RECORD.
+           PERFORM UNTIL WS-END-OF-SORT
+               PERFORM 420-CLASSIFY-BAND
+               IF WS-BAND NOT = WS-PREV-BAND
+                   DISPLAY " "
+                   DISPLAY "-- " WS-BAND " --"
+                   MOVE WS-BAND TO WS-PREV-BAND
+               END-IF
+               MOVE SR-AVERAGE TO SR-AVERAGE-ED
+               DISPLAY SR-FIRST-NAME " " SR-LAST-NAME " " SR-AVERAGE-ED
+               PERFORM 430-TALLY-BAND
+               PERFORM 410-RETURN-SORT-RECORD
+           END-PERFORM.
+
+       410-RETURN-SORT-RECORD.
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET WS-END-OF-SORT TO TRUE
+           END-RETURN.
+
+       420-CLASSIFY-BAND.
+           EVALUATE TRUE
+               WHEN SR-AVERAGE >= 90
+                   MOVE "HONORS" TO WS-BAND
+               WHEN SR-AVERAGE >= 70
+                   MOVE "SATISFACTORY" TO WS-BAND
+               WHEN OTHER
+                   MOVE "AT RISK" TO WS-BAND
+           END-EVALUATE.
+
+       430-TALLY-BAND.
+           EVALUATE WS-BAND
+               WHEN "HONORS"
+                   ADD 1 TO WS-HONORS-COUNT
+               WHEN "SATISFACTORY"
+                   ADD 1 TO WS-SATISFACT-COUNT
+               WHEN OTHER
+                   ADD 1 TO WS-AT-RISK-COUNT
+           END-EVALUATE.
+
+       500-PRINT-SUMMARY.
+           DISPLAY " ".
+           DISPLAY "-- BAND SUMMARY --".
+           IF WS-TOTAL-STUDENTS > 0
+               COMPUTE WS-BAND-PERCENT ROUNDED =
+                   (WS-HONORS-COUNT * 100) / WS-TOTAL-STUDENTS
+               MOVE WS-BAND-PERCENT TO WS-BAND-PERCENT-ED
+               DISPLAY "HONORS:       " WS-HONORS-COUNT
+                   " (" WS-BAND-PERCENT-ED "%)"
+               COMPUTE WS-BAND-PERCENT ROUNDED =
+                   (WS-SATISFACT-COUNT * 100) / WS-TOTAL-STUDENTS
+               MOVE WS-BAND-PERCENT TO WS-BAND-PERCENT-ED
+               DISPLAY "SATISFACTORY: " WS-SATISFACT-COUNT
+                   " (" WS-BAND-PERCENT-ED "%)"
+               COMPUTE WS-BAND-PERCENT ROUNDED =
+                   (WS-AT-RISK-COUNT * 100) / WS-TOTAL-STUDENTS
+               MOVE WS-BAND-PERCENT TO WS-BAND-PERCENT-ED
+               DISPLAY "AT RISK:      " WS-AT-RISK-COUNT
+                   " (" WS-BAND-PERCENT-ED "%)"
+           END-IF.
