@@ -0,0 +1,346 @@
+      ******************************************************************
+      * PERSON-MAINT: Add/Change/Delete/Inquire against PERSON-MASTER
+      * by key, so updating one person's data doesn't require touching
+      * program source.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PERSON-MAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSON-MASTER ASSIGN TO "PERSONMS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PM-PERSON-ID
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT ADDRESS-FILE ASSIGN TO "ADDRESSM.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AF-ADDRESS-KEY
+               FILE STATUS IS WS-ADDRESS-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSON-MASTER.
+           COPY PERSONREC REPLACING ==:PFX:== BY ==PM-==.
+
+       FD  ADDRESS-FILE.
+           COPY ADDRESSREC REPLACING ==:PFX:== BY ==AF-==.
+
+       WORKING-STORAGE SECTION.
+           COPY PERSONREC REPLACING ==:PFX:== BY ==  ==.
+       01  WS-MASTER-STATUS   PICTURE xx VALUE "00".
+       01  WS-MENU-CHOICE     PICTURE 9 VALUE ZERO.
+       01  WS-DONE-SWITCH     PICTURE x VALUE "N".
+           88  WS-DONE            VALUE "Y".
+       01  WS-MORE-COURSES-SWITCH PICTURE x VALUE "Y".
+           88  WS-MORE-COURSES        VALUE "Y".
+       01  WS-SUBSCRIPT       PICTURE 99 VALUE ZERO.
+       01  WS-SEARCH-ID       PICTURE 9(6) VALUE ZEROES.
+       01  WS-OPEN-ERROR-SWITCH PICTURE x VALUE "N".
+           88  WS-OPEN-ERROR      VALUE "Y".
+       01  WS-UPDATE-COURSES-SWITCH PICTURE x VALUE "N".
+           88  WS-UPDATE-COURSES     VALUE "Y".
+       01  WS-ADDRESS-STATUS  PICTURE xx VALUE "00".
+       01  WS-ADDRESS-FILE-OK-SWITCH PICTURE x VALUE "N".
+           88  WS-ADDRESS-FILE-OK     VALUE "Y".
+       01  WS-ADDRESS-EOF-SWITCH PICTURE x VALUE "N".
+           88  WS-END-OF-ADDRESSES    VALUE "Y".
+       01  WS-SCRATCH-FIRST-NAME PICTURE x(10) VALUE SPACES.
+       01  WS-SCRATCH-LAST-NAME  PICTURE x(10) VALUE SPACES.
+       01  WS-SCRATCH-CLASS-SECTION PICTURE x(4) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       000-MAIN-PROCEDURE.
+           PERFORM 010-OPEN-MASTER.
+           IF NOT WS-OPEN-ERROR
+               PERFORM 020-OPEN-ADDRESS-FILE
+               PERFORM UNTIL WS-DONE
+                   PERFORM 100-DISPLAY-MENU
+                   PERFORM 200-PROCESS-CHOICE
+               END-PERFORM
+               CLOSE PERSON-MASTER
+               IF WS-ADDRESS-FILE-OK
+                   CLOSE ADDRESS-FILE
+               END-IF
+           END-IF.
+           GOBACK.
+
+       010-OPEN-MASTER.
+           OPEN I-O PERSON-MASTER.
+           IF WS-MASTER-STATUS = "35"
+               CLOSE PERSON-MASTER
+               OPEN OUTPUT PERSON-MASTER
+               CLOSE PERSON-MASTER
+               OPEN I-O PERSON-MASTER
+           END-IF.
+           IF WS-MASTER-STATUS NOT = "00"
+               DISPLAY "PERSON-MAINT: UNABLE TO OPEN PERSON-MASTER, "
+                   "STATUS " WS-MASTER-STATUS
+               SET WS-OPEN-ERROR TO TRUE
+           END-IF.
+
+      ******************************************************************
+      * ADDRESS-FILE is optional here — it only exists once ADDRLD has
+      * been run, and PERSON-MAINT never writes it, so a missing file
+      * just means Inquire has no extra addresses to show, not a fatal
+      * error for the whole program.
+      ******************************************************************
+       020-OPEN-ADDRESS-FILE.
+           OPEN INPUT ADDRESS-FILE.
+           IF WS-ADDRESS-STATUS = "00"
+               SET WS-ADDRESS-FILE-OK TO TRUE
+           END-IF.
+
+       100-DISPLAY-MENU.
+           DISPLAY " ".
+           DISPLAY "==== PERSON MAINTENANCE ====".
+           DISPLAY "1. Add".
+           DISPLAY "2. Change".
+           DISPLAY "3. Delete".
+           DISPLAY "4. Inquire".
+           DISPLAY "5. Exit".
+           DISPLAY "Enter choice: " WITH NO ADVANCING.
+           ACCEPT WS-MENU-CHOICE.
+
+       200-PROCESS-CHOICE.
+           EVALUATE WS-MENU-CHOICE
+               WHEN 1
+                   PERFORM 300-ADD-PERSON
+               WHEN 2
+                   PERFORM 400-CHANGE-PERSON
+               WHEN 3
+                   PERFORM 500-DELETE-PERSON
+               WHEN 4
+                   PERFORM 600-INQUIRE-PERSON
+               WHEN 5
+                   SET WS-DONE TO TRUE
+               WHEN OTHER
+                   DISPLAY "Invalid choice, please try again."
+           END-EVALUATE.
+
+       300-ADD-PERSON.
+           DISPLAY "ID: " WITH NO ADVANCING.
+           ACCEPT PERSON-ID.
+           DISPLAY "First name: " WITH NO ADVANCING.
+           ACCEPT FIRST-NAME.
+           DISPLAY "Last name: " WITH NO ADVANCING.
+           ACCEPT LAST-NAME.
+           PERFORM 305-ACCEPT-AGE.
+           DISPLAY "Class section: " WITH NO ADVANCING.
+           ACCEPT CLASS-SECTION.
+           CALL "MOVEPRG" USING THEADDRESS.
+           PERFORM 700-ACCEPT-COURSES.
+           PERFORM 710-COPY-PERSON-TO-MASTER.
+           WRITE PM-PERSON
+               INVALID KEY
+                   DISPLAY "PERSON-MAINT: DUPLICATE KEY, ID "
+                       PERSON-ID " ALREADY EXISTS"
+               NOT INVALID KEY
+                   DISPLAY "PERSON-MAINT: RECORD ADDED"
+           END-WRITE.
+
+       305-ACCEPT-AGE.
+           PERFORM UNTIL AGE >= 5 AND AGE <= 100
+               DISPLAY "Age: " WITH NO ADVANCING
+               ACCEPT AGE
+               IF AGE < 5 OR AGE > 100
+                   DISPLAY "Error: age must be between 5 and 100."
+               END-IF
+           END-PERFORM.
+
+       400-CHANGE-PERSON.
+           PERFORM 800-ACCEPT-SEARCH-ID.
+           MOVE WS-SEARCH-ID TO PM-PERSON-ID.
+           READ PERSON-MASTER
+               INVALID KEY
+                   DISPLAY "PERSON-MAINT: RECORD NOT FOUND, ID "
+                       WS-SEARCH-ID
+               NOT INVALID KEY
+                   PERFORM 410-ACCEPT-CHANGES
+                   REWRITE PM-PERSON
+                   DISPLAY "PERSON-MAINT: RECORD CHANGED"
+           END-READ.
+
+      ******************************************************************
+      * Blank-on-Enter means "keep the current value" — ACCEPT on an
+      * empty line overwrites an alphanumeric item with spaces, so
+      * every field here is accepted into a scratch item first and
+      * only moved over PM-x when the operator actually typed
+      * something. PM-AGE is the exception: its re-validate loop
+      * already forces a retype on a blank/zero entry.
+      ******************************************************************
+       410-ACCEPT-CHANGES.
+           DISPLAY "First name [" PM-FIRST-NAME "]: " WITH NO ADVANCING.
+           MOVE SPACES TO WS-SCRATCH-FIRST-NAME.
+           ACCEPT WS-SCRATCH-FIRST-NAME.
+           IF WS-SCRATCH-FIRST-NAME NOT = SPACES
+               MOVE WS-SCRATCH-FIRST-NAME TO PM-FIRST-NAME
+           END-IF.
+           DISPLAY "Last name [" PM-LAST-NAME "]: " WITH NO ADVANCING.
+           MOVE SPACES TO WS-SCRATCH-LAST-NAME.
+           ACCEPT WS-SCRATCH-LAST-NAME.
+           IF WS-SCRATCH-LAST-NAME NOT = SPACES
+               MOVE WS-SCRATCH-LAST-NAME TO PM-LAST-NAME
+           END-IF.
+           DISPLAY "Age [" PM-AGE "]: " WITH NO ADVANCING.
+           ACCEPT PM-AGE.
+           PERFORM UNTIL PM-AGE >= 5 AND PM-AGE <= 100
+               DISPLAY "Error: age must be between 5 and 100."
+               DISPLAY "Age: " WITH NO ADVANCING
+               ACCEPT PM-AGE
+           END-PERFORM.
+           DISPLAY "Class section [" PM-CLASS-SECTION "]: "
+               WITH NO ADVANCING.
+           MOVE SPACES TO WS-SCRATCH-CLASS-SECTION.
+           ACCEPT WS-SCRATCH-CLASS-SECTION.
+           IF WS-SCRATCH-CLASS-SECTION NOT = SPACES
+               MOVE WS-SCRATCH-CLASS-SECTION TO PM-CLASS-SECTION
+           END-IF.
+           CALL "MOVEPRG" USING PM-THEADDRESS.
+           DISPLAY "Update courses? (Y/N): " WITH NO ADVANCING.
+           ACCEPT WS-UPDATE-COURSES-SWITCH.
+           IF WS-UPDATE-COURSES
+               PERFORM 720-ACCEPT-COURSES-CHANGE
+           END-IF.
+
+       500-DELETE-PERSON.
+           PERFORM 800-ACCEPT-SEARCH-ID.
+           MOVE WS-SEARCH-ID TO PM-PERSON-ID.
+           READ PERSON-MASTER
+               INVALID KEY
+                   DISPLAY "PERSON-MAINT: RECORD NOT FOUND, ID "
+                       WS-SEARCH-ID
+           END-READ.
+           IF WS-MASTER-STATUS = "00"
+               DELETE PERSON-MASTER RECORD
+               DISPLAY "PERSON-MAINT: RECORD DELETED"
+           END-IF.
+
+       600-INQUIRE-PERSON.
+           PERFORM 800-ACCEPT-SEARCH-ID.
+           MOVE WS-SEARCH-ID TO PM-PERSON-ID.
+           READ PERSON-MASTER
+               INVALID KEY
+                   DISPLAY "PERSON-MAINT: RECORD NOT FOUND, ID "
+                       WS-SEARCH-ID
+               NOT INVALID KEY
+                   PERFORM 610-DISPLAY-PERSON
+           END-READ.
+
+       610-DISPLAY-PERSON.
+           DISPLAY "ID:      " PM-PERSON-ID.
+           DISPLAY "NAME:    " PM-FIRST-NAME " " PM-LAST-NAME.
+           DISPLAY "AGE:     " PM-AGE.
+           DISPLAY "SECTION: " PM-CLASS-SECTION.
+           DISPLAY "ADDRESS: " PM-ADDRESS1 " " PM-ADDRESS2.
+           DISPLAY "CITY:    " PM-CITY.
+           DISPLAY "PHONE:   " PM-PHONE.
+           PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-SUBSCRIPT > PM-COURSE-COUNT
+               DISPLAY "COURSE:  " PM-COURSE-CODE (WS-SUBSCRIPT) " "
+                   PM-COURSE-NAME (WS-SUBSCRIPT) " "
+                   PM-COURSE-SCORE (WS-SUBSCRIPT)
+           END-PERFORM.
+           IF WS-ADDRESS-FILE-OK
+               PERFORM 620-DISPLAY-ADDRESSES
+           END-IF.
+
+      ******************************************************************
+      * Looks up every ADDRESS-FILE record for this person (HOME/MAIL/
+      * WORK) by starting at the low end of their key range and
+      * reading forward until the person ID changes, since ADDRESS-FILE
+      * is keyed by PERSON-ID + ADDRESS-TYPE rather than PERSON-ID
+      * alone.
+      ******************************************************************
+       620-DISPLAY-ADDRESSES.
+           MOVE PM-PERSON-ID TO AF-KEY-PERSON-ID.
+           MOVE LOW-VALUES TO AF-KEY-ADDRESS-TYPE.
+           SET WS-ADDRESS-EOF-SWITCH TO "N".
+           START ADDRESS-FILE KEY IS NOT LESS THAN AF-ADDRESS-KEY
+               INVALID KEY
+                   SET WS-END-OF-ADDRESSES TO TRUE
+           END-START.
+           IF NOT WS-END-OF-ADDRESSES
+               PERFORM 630-READ-NEXT-ADDRESS
+               PERFORM UNTIL WS-END-OF-ADDRESSES
+                   IF AF-KEY-PERSON-ID = PM-PERSON-ID
+                       DISPLAY "  " AF-KEY-ADDRESS-TYPE " ADDRESS: "
+                           AF-ADDRESS1 " " AF-ADDRESS2
+                       DISPLAY "       " AF-CITY " " AF-PHONE
+                       PERFORM 630-READ-NEXT-ADDRESS
+                   ELSE
+                       SET WS-END-OF-ADDRESSES TO TRUE
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       630-READ-NEXT-ADDRESS.
+           READ ADDRESS-FILE NEXT RECORD
+               AT END
+                   SET WS-END-OF-ADDRESSES TO TRUE
+           END-READ.
+
+       700-ACCEPT-COURSES.
+           MOVE ZEROES TO COURSE-COUNT.
+           SET WS-MORE-COURSES-SWITCH TO "Y".
+           PERFORM UNTIL NOT WS-MORE-COURSES OR COURSE-COUNT = 6
+               ADD 1 TO COURSE-COUNT
+               DISPLAY "Course code: " WITH NO ADVANCING
+               ACCEPT COURSE-CODE (COURSE-COUNT)
+               DISPLAY "Course name: " WITH NO ADVANCING
+               ACCEPT COURSE-NAME (COURSE-COUNT)
+               DISPLAY "Score: " WITH NO ADVANCING
+               ACCEPT COURSE-SCORE (COURSE-COUNT)
+               DISPLAY "Another course? (Y/N): " WITH NO ADVANCING
+               ACCEPT WS-MORE-COURSES-SWITCH
+           END-PERFORM.
+
+      ******************************************************************
+      * Same re-entry loop as 700-ACCEPT-COURSES, but targets the PM-
+      * prefixed FD fields directly so Change can replace a person's
+      * whole course list without a delete-and-re-add.
+      ******************************************************************
+       720-ACCEPT-COURSES-CHANGE.
+           MOVE ZEROES TO PM-COURSE-COUNT.
+           SET WS-MORE-COURSES-SWITCH TO "Y".
+           PERFORM UNTIL NOT WS-MORE-COURSES OR PM-COURSE-COUNT = 6
+               ADD 1 TO PM-COURSE-COUNT
+               DISPLAY "Course code: " WITH NO ADVANCING
+               ACCEPT PM-COURSE-CODE (PM-COURSE-COUNT)
+               DISPLAY "Course name: " WITH NO ADVANCING
+               ACCEPT PM-COURSE-NAME (PM-COURSE-COUNT)
+               DISPLAY "Score: " WITH NO ADVANCING
+               ACCEPT PM-COURSE-SCORE (PM-COURSE-COUNT)
+               DISPLAY "Another course? (Y/N): " WITH NO ADVANCING
+               ACCEPT WS-MORE-COURSES-SWITCH
+           END-PERFORM.
+
+      ******************************************************************
+      * COURSE-COUNT must be set before the COURSES table is moved —
+      * a whole-record MOVE sizes the OCCURS DEPENDING ON table by the
+      * receiver's count at the time of the move, not the sender's.
+      ******************************************************************
+       710-COPY-PERSON-TO-MASTER.
+           MOVE PERSON-ID     TO PM-PERSON-ID.
+           MOVE FIRST-NAME    TO PM-FIRST-NAME.
+           MOVE LAST-NAME     TO PM-LAST-NAME.
+           MOVE AGE           TO PM-AGE.
+           MOVE CLASS-SECTION TO PM-CLASS-SECTION.
+           MOVE THEADDRESS    TO PM-THEADDRESS.
+           MOVE COURSE-COUNT  TO PM-COURSE-COUNT.
+           PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-SUBSCRIPT > COURSE-COUNT
+               MOVE COURSE-CODE (WS-SUBSCRIPT) TO
+                   PM-COURSE-CODE (WS-SUBSCRIPT)
+               MOVE COURSE-NAME (WS-SUBSCRIPT) TO
+                   PM-COURSE-NAME (WS-SUBSCRIPT)
+               MOVE COURSE-SCORE (WS-SUBSCRIPT) TO
+                   PM-COURSE-SCORE (WS-SUBSCRIPT)
+           END-PERFORM.
+
+       800-ACCEPT-SEARCH-ID.
+           DISPLAY "ID: " WITH NO ADVANCING.
+           ACCEPT WS-SEARCH-ID.
